@@ -0,0 +1,182 @@
+       IDENTIFICATION    DIVISION.
+       PROGRAM-ID.       REPORT.
+       ENVIRONMENT       DIVISION.
+       INPUT-OUTPUT      SECTION.
+       FILE-CONTROL.
+           SELECT  RESULTS ASSIGN TO "RESULTS.LOG"
+                   FILE STATUS IS  RESULTS-STATUS.
+      *
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       FD  RESULTS.
+       01  RESULTS-REC.
+           03  RES-DATE      PIC 9(08).
+           03  FILLER        PIC X(01).
+           03  RES-ENDING    PIC X(05).
+           03  FILLER        PIC X(01).
+           03  RES-STORY     PIC 9(02).
+           03  FILLER        PIC X(01).
+           03  RES-PLAYER    PIC X(10).
+      *
+       WORKING-STORAGE       SECTION.
+       01  WORK.
+         03  RESULTS-STATUS  PIC X(02).
+         03  RESULTS-END     PIC X(01).
+         03  TOT-HAPPY       PIC 9(05)   VALUE  ZERO.
+         03  TOT-BAD         PIC 9(05)   VALUE  ZERO.
+         03  BAD-STORY-SUM   PIC 9(07)   VALUE  ZERO.
+         03  BAD-AVG         PIC 9(03)V9(02).
+         03  JULIAN-DAY      PIC 9(07).
+         03  DAY-IDX         PIC 9(03).
+         03  WEEK-IDX        PIC 9(03).
+         03  DAY-OVERFLOW    PIC X(01)   VALUE  SPACE.
+         03  WEEK-OVERFLOW   PIC X(01)   VALUE  SPACE.
+      *
+      *    daily and weekly breakdowns - RESULTS.LOG is an append-only
+      *    log written in chronological run order, so a new bucket is
+      *    opened only when the date (or week) actually changes.
+       01  DAY-TABLE.
+         03  DAY-COUNT       PIC 9(03)   VALUE  0.
+         03  DAY-ENTRY       OCCURS  100 TIMES.
+           05  DAY-KEY       PIC 9(08).
+           05  DAY-HAPPY     PIC 9(05)   VALUE  ZERO.
+           05  DAY-BAD       PIC 9(05)   VALUE  ZERO.
+      *
+       01  WEEK-TABLE.
+         03  WEEK-COUNT      PIC 9(03)   VALUE  0.
+         03  WEEK-ENTRY      OCCURS  100 TIMES.
+           05  WEEK-KEY      PIC 9(06).
+           05  WEEK-HAPPY    PIC 9(05)   VALUE  ZERO.
+           05  WEEK-BAD      PIC 9(05)   VALUE  ZERO.
+      *
+       PROCEDURE         DIVISION.
+      *
+       000-START         SECTION.
+           PERFORM  100-INIT  THRU  100-END.
+           PERFORM  200-TALLY THRU  200-END
+               UNTIL RESULTS-END = HIGH-VALUE.
+           PERFORM  300-REPORT THRU  300-END.
+           CLOSE RESULTS.
+           STOP RUN.
+       000-END.
+           EXIT.
+      *
+       100-INIT          SECTION.
+           INITIALIZE WORK.
+           OPEN  INPUT  RESULTS.
+           IF  RESULTS-STATUS NOT =  "00"
+               DISPLAY "no outcomes recorded yet in RESULTS.LOG"
+               STOP RUN
+           END-IF.
+           PERFORM  910-READ  THRU  910-END.
+       100-END.
+           EXIT.
+      *
+       200-TALLY         SECTION.
+           PERFORM  220-DAY-ADD  THRU  220-END.
+           PERFORM  230-WEEK-ADD THRU  230-END.
+           IF  RES-ENDING     =      "HAPPY"
+               ADD  1          TO     TOT-HAPPY
+           ELSE
+               ADD  1          TO     TOT-BAD
+               ADD  RES-STORY  TO     BAD-STORY-SUM
+           END-IF.
+           PERFORM  910-READ  THRU  910-END.
+       200-END.
+           EXIT.
+      *
+      *    RESULTS.LOG accumulates forever (req 004), but DAY-TABLE is
+      *    sized for 100 distinct days - once a long-running kiosk
+      *    fills every slot, keep tallying into the last one instead
+      *    of subscripting past the table's end.
+       220-DAY-ADD       SECTION.
+           IF  DAY-COUNT      =      0
+               ADD  1                 TO     DAY-COUNT
+               MOVE RES-DATE          TO     DAY-KEY(DAY-COUNT)
+           ELSE
+               IF  DAY-KEY(DAY-COUNT) NOT =  RES-DATE
+                   IF  DAY-COUNT      <      100
+                       ADD  1             TO     DAY-COUNT
+                       MOVE RES-DATE      TO     DAY-KEY(DAY-COUNT)
+                   ELSE
+                       IF  DAY-OVERFLOW   NOT =  "Y"
+                           DISPLAY "warning: daily table full, "
+                               "folding later days into the last slot"
+                           MOVE  "Y"          TO     DAY-OVERFLOW
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           IF  RES-ENDING     =      "HAPPY"
+               ADD  1          TO     DAY-HAPPY(DAY-COUNT)
+           ELSE
+               ADD  1          TO     DAY-BAD(DAY-COUNT)
+           END-IF.
+       220-END.
+           EXIT.
+      *
+       230-WEEK-ADD      SECTION.
+           COMPUTE  JULIAN-DAY = FUNCTION INTEGER-OF-DATE(RES-DATE).
+           IF  WEEK-COUNT     =      0
+               ADD  1                  TO     WEEK-COUNT
+               COMPUTE WEEK-KEY(WEEK-COUNT) = JULIAN-DAY / 7
+           ELSE
+               IF  WEEK-KEY(WEEK-COUNT) NOT =  JULIAN-DAY / 7
+                   IF  WEEK-COUNT      <      100
+                       ADD  1              TO     WEEK-COUNT
+                       COMPUTE WEEK-KEY(WEEK-COUNT) = JULIAN-DAY / 7
+                   ELSE
+                       IF  WEEK-OVERFLOW   NOT =  "Y"
+                           DISPLAY "warning: weekly table full, "
+                               "folding later weeks into the last slot"
+                           MOVE  "Y"           TO     WEEK-OVERFLOW
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           IF  RES-ENDING     =      "HAPPY"
+               ADD  1          TO     WEEK-HAPPY(WEEK-COUNT)
+           ELSE
+               ADD  1          TO     WEEK-BAD(WEEK-COUNT)
+           END-IF.
+       230-END.
+           EXIT.
+      *
+       300-REPORT        SECTION.
+           DISPLAY "===== HAPPY vs BAD END REPORT =====".
+           DISPLAY "total happy ends : " TOT-HAPPY.
+           DISPLAY "total bad ends   : " TOT-BAD.
+           IF  TOT-BAD         >      0
+               COMPUTE BAD-AVG = BAD-STORY-SUM / TOT-BAD
+               DISPLAY "avg chapter reached before a bad end : " BAD-AVG
+           END-IF.
+           DISPLAY "----- daily -----".
+           PERFORM  310-DAY-PRINT  THRU  310-END
+               VARYING  DAY-IDX  FROM  1  BY  1
+               UNTIL  DAY-IDX  >  DAY-COUNT.
+           DISPLAY "----- weekly -----".
+           PERFORM  320-WEEK-PRINT THRU  320-END
+               VARYING  WEEK-IDX FROM  1  BY  1
+               UNTIL  WEEK-IDX >  WEEK-COUNT.
+       300-END.
+           EXIT.
+      *
+       310-DAY-PRINT     SECTION.
+           DISPLAY  DAY-KEY(DAY-IDX)  " happy=" DAY-HAPPY(DAY-IDX)
+                    " bad=" DAY-BAD(DAY-IDX).
+       310-END.
+           EXIT.
+      *
+       320-WEEK-PRINT    SECTION.
+           DISPLAY  "week# " WEEK-KEY(WEEK-IDX)  " happy="
+                    WEEK-HAPPY(WEEK-IDX)  " bad=" WEEK-BAD(WEEK-IDX).
+       320-END.
+           EXIT.
+      *
+       910-READ          SECTION.
+           READ RESULTS
+           AT END
+               MOVE HIGH-VALUE TO RESULTS-END
+           END-READ.
+       910-END.
+           EXIT.
