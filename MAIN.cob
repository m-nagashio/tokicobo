@@ -3,11 +3,31 @@
        ENVIRONMENT       DIVISION.
        INPUT-OUTPUT      SECTION.
        FILE-CONTROL.
-           SELECT  F1  ASSIGN  TO  "MAIN1.txt".
-           SELECT  F2  ASSIGN  TO  "MAIN2.txt".
-           SELECT  F3  ASSIGN  TO  "MAIN3.txt".
-           SELECT  F4  ASSIGN  TO  "HAPPY END.txt".
-           SELECT  F5  ASSIGN  TO  "BAD END.txt".
+           SELECT  F1  ASSIGN  TO  F1-NAME
+                   FILE STATUS IS  F1-STATUS.
+           SELECT  F2  ASSIGN  TO  F2-NAME
+                   FILE STATUS IS  F2-STATUS.
+           SELECT  F3  ASSIGN  TO  F3-NAME
+                   FILE STATUS IS  F3-STATUS.
+           SELECT  F4  ASSIGN  TO  F4-NAME
+                   FILE STATUS IS  F4-STATUS.
+           SELECT  F5  ASSIGN  TO  F5-NAME
+                   FILE STATUS IS  F5-STATUS.
+           SELECT  CKPT ASSIGN TO  "CHECKPT.DAT"
+                   FILE STATUS IS  CKPT-STATUS.
+           SELECT  RESULTS ASSIGN TO "RESULTS.LOG"
+                   FILE STATUS IS  RESULTS-STATUS.
+           SELECT  LANGCFG ASSIGN TO "LANG.txt"
+                   FILE STATUS IS  LANGCFG-STATUS.
+           SELECT  CONFIG  ASSIGN TO "CONFIG.txt"
+                   FILE STATUS IS  CONFIG-STATUS.
+           SELECT  PLAYERS ASSIGN TO "PLAYERS.DAT"
+                   ORGANIZATION  INDEXED
+                   ACCESS MODE   DYNAMIC
+                   RECORD KEY IS PLY-ID
+                   FILE STATUS IS  PLAYERS-STATUS.
+           SELECT  SCRIPT  ASSIGN TO "INPUT-SCRIPT.txt"
+                   FILE STATUS IS  SCRIPT-STATUS.
        DATA                  DIVISION.
        FILE                  SECTION.
        FD  F1.
@@ -39,6 +59,42 @@
            03  F5-REC.
              05  F5-REC1     PIC X(120).
              05  FILLER      PIC X(02).
+      *
+       FD  CKPT.
+       01  CKPT-REC.
+           03  CKPT-STORY    PIC 9(02).
+           03  CKPT-NEXT     PIC 9(01).
+           03  CKPT-NEGA-TRIES PIC 9(01).
+           03  CKPT-AFFECTION  PIC 9(02).
+           03  CKPT-PLAYER   PIC X(10).
+      *
+       FD  RESULTS.
+       01  RESULTS-REC.
+           03  RES-DATE      PIC 9(08).
+           03  FILLER        PIC X(01)   VALUE  SPACE.
+           03  RES-ENDING    PIC X(05).
+           03  FILLER        PIC X(01)   VALUE  SPACE.
+           03  RES-STORY     PIC 9(02).
+           03  FILLER        PIC X(01)   VALUE  SPACE.
+           03  RES-PLAYER    PIC X(10).
+      *
+       FD  LANGCFG.
+       01  LANGCFG-REC       PIC X(02).
+      *
+       FD  CONFIG.
+       01  CONFIG-REC        PIC X(20).
+      *
+       FD  PLAYERS.
+       01  PLAYERS-REC.
+           03  PLY-ID         PIC X(10).
+           03  PLY-VISITS     PIC 9(05).
+           03  PLY-LAST-DATE  PIC 9(08).
+           03  PLY-SEEN-INTRO PIC X(01).
+           03  PLY-LAST-STORY PIC 9(02).
+           03  PLY-LAST-ENDING PIC X(05).
+      *
+       FD  SCRIPT  EXTERNAL.
+       01  SCRIPT-REC        PIC X(99).
       *
        WORKING-STORAGE       SECTION.
        01  WORK.
@@ -48,47 +104,398 @@
          03  F4-END          PIC X(01).
          03  F5-END          PIC X(01).
          03  PARA.
-           05  PARA-STORY    PIC 9(01).
+           05  PARA-STORY    PIC 9(02).
            05  PARA-NEXT     PIC 9(01).
+           05  PARA-LANG     PIC X(02).
+           05  PARA-NEGA-TRIES PIC 9(01).
+           05  PARA-AFFECTION  PIC 9(02).
+           05  PARA-STORY-ART   PIC X(20).
+           05  PARA-STORY-MSG   PIC X(20).
+           05  PARA-NEGA-ART    PIC X(20).
+           05  PARA-NEGA-MSG    PIC X(20).
+           05  PARA-POSI-ART    PIC X(20).
+           05  PARA-POSI-MSG    PIC X(20).
+           05  PARA-NEUTRAL-ART PIC X(20).
+           05  PARA-NEUTRAL-MSG PIC X(20).
          03  WAITO           PIC X(01).
+         03  CKPT-STATUS     PIC X(02).
+         03  CKPT-FOUND      PIC X(01).
+         03  LANGCFG-STATUS  PIC X(02).
+         03  CONFIG-STATUS   PIC X(02).
+         03  CONFIG-END      PIC X(01).
+         03  CONFIG-F4-OVERRIDE PIC X(01).
+         03  F1-NAME         PIC X(20).
+         03  F2-NAME         PIC X(20).
+         03  F3-NAME         PIC X(20).
+         03  F4-NAME         PIC X(20).
+         03  F5-NAME         PIC X(20).
+         03  F1-STATUS       PIC X(02).
+         03  F2-STATUS       PIC X(02).
+         03  F3-STATUS       PIC X(02).
+         03  F4-STATUS       PIC X(02).
+         03  F5-STATUS       PIC X(02).
+         03  RESULTS-STATUS  PIC X(02).
+         03  PLAYERS-STATUS  PIC X(02).
+         03  PLY-TODAY       PIC 9(08).
+         03  SEEN-INTRO      PIC X(01).
+         03  PLAY-AGAIN      PIC X(01).
+         03  CHAPTER-COUNT   PIC 9(02)   VALUE  3.
+         03  HAPPY-THRESH-HI PIC 9(02).
+         03  HAPPY-THRESH-LO PIC 9(02).
+      *
+      *    unattended-playback state - kept outside WORK so it is not
+      *    reset by the single INITIALIZE WORK in 100-INIT, and marked
+      *    EXTERNAL so MAIN and every subprogram it CALLs share the one
+      *    file position in INPUT-SCRIPT.txt instead of each opening
+      *    its own private connector and re-reading from line one.
+       01  SCRIPT-CTL        EXTERNAL.
+         03  SCRIPT-OPENED   PIC X(01).
+         03  SCRIPT-STATUS   PIC X(02).
+         03  SCRIPT-PRESENT  PIC X(01).
+         03  SCRIPT-LINE     PIC X(99).
       *
        PROCEDURE         DIVISION.
       *
        000-START         SECTION.
       *     display "MAIN".
            PERFORM  100-INIT  THRU  100-END.
+           MOVE  "Y"          TO     PLAY-AGAIN.
+           PERFORM  150-SESSION  THRU  150-END
+               UNTIL PLAY-AGAIN  NOT =  "Y".
+      *
+           PERFORM  500-CLOSE THRU  500-END.
+           STOP RUN.
+       000-END.
+           EXIT.
+      *
+      *    one full play-through, from player ID to ending - kept as
+      *    its own paragraph so a kiosk can loop straight into the
+      *    next player without relaunching the program.
+       150-SESSION       SECTION.
+           PERFORM  110-PLAYER-ID THRU 110-END.
       *
-           PERFORM  200-MAIN  THRU  200-END
-               UNTIL F1-END = HIGH-VALUE.
+           IF  CKPT-FOUND     =      "Y"
+           AND CKPT-PLAYER    =      PLY-ID
+               CONTINUE
+           ELSE
+      *        a checkpoint left behind under a different player ID is
+      *        stale - it belongs to whoever was at the kiosk when the
+      *        terminal dropped, not to the player who just signed in,
+      *        so it must not be inherited; clear it and fall through
+      *        to a fresh session exactly as if no checkpoint existed.
+               IF  CKPT-FOUND     =      "Y"
+                   PERFORM  420-CKPT-CLEAR THRU  420-END
+                   MOVE  SPACE        TO     CKPT-FOUND
+               END-IF
+      *        a fresh session starts with a clean retry budget and
+      *        affection score - a resumed session keeps whatever
+      *        100-INIT already restored from the checkpoint record.
+               MOVE  ZERO         TO     PARA-NEGA-TRIES
+               MOVE  ZERO         TO     PARA-AFFECTION
+               IF  SEEN-INTRO  NOT =  "Y"
+                   PERFORM  120-REWIND-INTRO THRU 120-END
+                   PERFORM  200-MAIN  THRU  200-END
+                       UNTIL F1-END = HIGH-VALUE
       *
-           ACCEPT WAITO FROM CONSOLE.
-           PERFORM  210-MAIN  THRU  210-END
-               UNTIL F2-END = HIGH-VALUE.
+                   PERFORM  900-GET-LINE THRU 900-END
+                   PERFORM  210-MAIN  THRU  210-END
+                       UNTIL F2-END = HIGH-VALUE
       *
-           ACCEPT WAITO FROM CONSOLE.
-           PERFORM  220-MAIN  THRU  220-END
-               UNTIL F3-END = HIGH-VALUE.
+                   PERFORM  900-GET-LINE THRU 900-END
+                   PERFORM  220-MAIN  THRU  220-END
+                       UNTIL F3-END = HIGH-VALUE
+               END-IF
+      *
+               MOVE  1            TO    PARA-STORY
+               MOVE  1            TO    PARA-NEXT
+           END-IF.
       *
-           MOVE  1            TO    PARA-STORY.
-           MOVE  1            TO    PARA-NEXT.
            PERFORM  400-STORY THRU  400-END
                UNTIL PARA-NEXT = "0".
       *
-           PERFORM  500-CLOSE THRU  500-END.
-           STOP RUN.
-       000-END.
+           MOVE  SPACE        TO     CKPT-FOUND.
+           PERFORM  160-PLAY-AGAIN THRU 160-END.
+       150-END.
+           EXIT.
+      *
+      *    ask whether another player should go next instead of
+      *    making the kiosk operator relaunch the program by hand.
+       160-PLAY-AGAIN    SECTION.
+           IF  PARA-LANG      =      "EN"
+               DISPLAY "Play again? (Y/N)"
+           ELSE
+               DISPLAY "もう一度プレイしますか？(Y/N)"
+           END-IF.
+           PERFORM  900-GET-LINE THRU 900-END.
+           IF  SCRIPT-LINE(1:1) =    "Y"
+           OR  SCRIPT-LINE(1:1) =    "y"
+               MOVE  "Y"          TO     PLAY-AGAIN
+           ELSE
+               MOVE  "N"          TO     PLAY-AGAIN
+           END-IF.
+       160-END.
            EXIT.
       *
        100-INIT          SECTION.
            INITIALIZE WORK.
+      *    SCRIPT-CTL is EXTERNAL and shared with every subprogram -
+      *    prime it once here, not in a subprogram's own 100-INIT
+      *    which runs on every CALL and must not disturb it mid-run.
+           MOVE  "N"          TO     SCRIPT-OPENED.
+           MOVE  "N"          TO     SCRIPT-PRESENT.
+           PERFORM 101-SET-LANG THRU 101-END.
+           PERFORM 102-SET-CONFIG THRU 102-END.
            OPEN  INPUT  F1 F2 F3 F4 F5.
+           PERFORM 105-CHECK-OPEN  THRU  105-END.
            PERFORM 300-READ   THRU  300-END.
            PERFORM 310-READ   THRU  310-END.
            PERFORM 320-READ   THRU  320-END.
            PERFORM 330-READ   THRU  330-END.
            PERFORM 330-READ   THRU  340-END.
+      *
+      *    detect an in-progress session left by a dropped terminal or
+      *    aborted job and stage it for 400-STORY to resume from that
+      *    chapter - this runs before any player ID is known, so
+      *    150-SESSION is the one that actually decides whether to
+      *    honor CKPT-FOUND, by checking CKPT-PLAYER against whoever
+      *    just signed in at 110-PLAYER-ID.
+           OPEN  INPUT  CKPT.
+           IF  CKPT-STATUS    =      "00"
+      *        420-CKPT-CLEAR leaves CHECKPT.DAT present but with no
+      *        records - that is the normal state after every
+      *        completed game, so the OPEN succeeding is not proof a
+      *        checkpoint record actually exists; only a successful
+      *        READ is.
+               READ  CKPT
+                   AT END
+                       MOVE  SPACE        TO     CKPT-FOUND
+                   NOT AT END
+                       MOVE  CKPT-STORY   TO     PARA-STORY
+                       MOVE  CKPT-NEXT    TO     PARA-NEXT
+                       MOVE  CKPT-NEGA-TRIES TO  PARA-NEGA-TRIES
+                       MOVE  CKPT-AFFECTION  TO  PARA-AFFECTION
+                       MOVE  "Y"          TO     CKPT-FOUND
+               END-READ
+               CLOSE CKPT
+           END-IF.
        100-END.
            EXIT.
+      *
+      *    pick a language - defaults to Japanese when LANG.txt is
+      *    absent - and point the content SELECTs at the matching
+      *    file set so a kiosk can run an English session without a
+      *    separate recompile.
+       101-SET-LANG      SECTION.
+           MOVE  "JA"         TO     PARA-LANG.
+           OPEN  INPUT  LANGCFG.
+           IF  LANGCFG-STATUS =      "00"
+               READ  LANGCFG
+                   NOT AT END
+                       MOVE  LANGCFG-REC  TO     PARA-LANG
+               END-READ
+               CLOSE LANGCFG
+           END-IF.
+           IF  PARA-LANG      =      "EN"
+               MOVE  "MAIN1_EN.txt"      TO     F1-NAME
+               MOVE  "MAIN2_EN.txt"      TO     F2-NAME
+               MOVE  "MAIN3_EN.txt"      TO     F3-NAME
+               MOVE  "HAPPY END_EN.txt"  TO     F4-NAME
+               MOVE  "BAD END_EN.txt"    TO     F5-NAME
+           ELSE
+               MOVE  "MAIN1.txt"         TO     F1-NAME
+               MOVE  "MAIN2.txt"         TO     F2-NAME
+               MOVE  "MAIN3.txt"         TO     F3-NAME
+               MOVE  "HAPPY END.txt"     TO     F4-NAME
+               MOVE  "BAD END.txt"       TO     F5-NAME
+           END-IF.
+       101-END.
+           EXIT.
+      *
+      *    let an operator point this run at a different story pack by
+      *    dropping a CONFIG.txt next to the executable - one file
+      *    name per line, in F1/F2/F3/F4/F5 order, overriding the
+      *    language-selected default for that line only when present
+      *    and non-blank, then the chapter count, then one override
+      *    line apiece for the STORY/NEGA/POSI/NEUTRAL art and message
+      *    files so a swapped-in story pack's chapter content and
+      *    DROPOFF's labels change along with MAIN's own screens.
+      *    Absent CONFIG.txt (or a short one) leaves every later field
+      *    at its 101-SET-LANG/CHAPTER-COUNT/subprogram default.
+       102-SET-CONFIG    SECTION.
+           MOVE  SPACE        TO     CONFIG-END.
+           MOVE  "N"          TO     CONFIG-F4-OVERRIDE.
+           OPEN  INPUT  CONFIG.
+           IF  CONFIG-STATUS  =      "00"
+               PERFORM  103-CONFIG-LINE  THRU  103-END
+               IF  CONFIG-END  NOT =  HIGH-VALUE
+               AND CONFIG-REC  NOT =  SPACES
+                   MOVE  CONFIG-REC   TO     F1-NAME
+               END-IF
+               PERFORM  103-CONFIG-LINE  THRU  103-END
+               IF  CONFIG-END  NOT =  HIGH-VALUE
+               AND CONFIG-REC  NOT =  SPACES
+                   MOVE  CONFIG-REC   TO     F2-NAME
+               END-IF
+               PERFORM  103-CONFIG-LINE  THRU  103-END
+               IF  CONFIG-END  NOT =  HIGH-VALUE
+               AND CONFIG-REC  NOT =  SPACES
+                   MOVE  CONFIG-REC   TO     F3-NAME
+               END-IF
+               PERFORM  103-CONFIG-LINE  THRU  103-END
+               IF  CONFIG-END  NOT =  HIGH-VALUE
+               AND CONFIG-REC  NOT =  SPACES
+                   MOVE  CONFIG-REC   TO     F4-NAME
+                   MOVE  "Y"          TO     CONFIG-F4-OVERRIDE
+               END-IF
+               PERFORM  103-CONFIG-LINE  THRU  103-END
+               IF  CONFIG-END  NOT =  HIGH-VALUE
+               AND CONFIG-REC  NOT =  SPACES
+                   MOVE  CONFIG-REC   TO     F5-NAME
+               END-IF
+      *        the chapter-count line must be exactly two digits,
+      *        zero-padded ("03", not "3") - CHAPTER-COUNT is
+      *        PIC 9(02) so a longer story arc can run past nine
+      *        chapters, and CONFIG-REC(1:2) takes the substring as
+      *        it sits in the fixed-length record without reflowing
+      *        a short entry.
+               PERFORM  103-CONFIG-LINE  THRU  103-END
+               IF  CONFIG-END  NOT =  HIGH-VALUE
+               AND CONFIG-REC  NOT =  SPACES
+                   MOVE  CONFIG-REC(1:2)  TO     CHAPTER-COUNT
+               END-IF
+               PERFORM  103-CONFIG-LINE  THRU  103-END
+               IF  CONFIG-END  NOT =  HIGH-VALUE
+               AND CONFIG-REC  NOT =  SPACES
+                   MOVE  CONFIG-REC   TO     PARA-STORY-ART
+               END-IF
+               PERFORM  103-CONFIG-LINE  THRU  103-END
+               IF  CONFIG-END  NOT =  HIGH-VALUE
+               AND CONFIG-REC  NOT =  SPACES
+                   MOVE  CONFIG-REC   TO     PARA-STORY-MSG
+               END-IF
+               PERFORM  103-CONFIG-LINE  THRU  103-END
+               IF  CONFIG-END  NOT =  HIGH-VALUE
+               AND CONFIG-REC  NOT =  SPACES
+                   MOVE  CONFIG-REC   TO     PARA-NEGA-ART
+               END-IF
+               PERFORM  103-CONFIG-LINE  THRU  103-END
+               IF  CONFIG-END  NOT =  HIGH-VALUE
+               AND CONFIG-REC  NOT =  SPACES
+                   MOVE  CONFIG-REC   TO     PARA-NEGA-MSG
+               END-IF
+               PERFORM  103-CONFIG-LINE  THRU  103-END
+               IF  CONFIG-END  NOT =  HIGH-VALUE
+               AND CONFIG-REC  NOT =  SPACES
+                   MOVE  CONFIG-REC   TO     PARA-POSI-ART
+               END-IF
+               PERFORM  103-CONFIG-LINE  THRU  103-END
+               IF  CONFIG-END  NOT =  HIGH-VALUE
+               AND CONFIG-REC  NOT =  SPACES
+                   MOVE  CONFIG-REC   TO     PARA-POSI-MSG
+               END-IF
+               PERFORM  103-CONFIG-LINE  THRU  103-END
+               IF  CONFIG-END  NOT =  HIGH-VALUE
+               AND CONFIG-REC  NOT =  SPACES
+                   MOVE  CONFIG-REC   TO     PARA-NEUTRAL-ART
+               END-IF
+               PERFORM  103-CONFIG-LINE  THRU  103-END
+               IF  CONFIG-END  NOT =  HIGH-VALUE
+               AND CONFIG-REC  NOT =  SPACES
+                   MOVE  CONFIG-REC   TO     PARA-NEUTRAL-MSG
+               END-IF
+               CLOSE CONFIG
+           END-IF.
+       102-END.
+           EXIT.
+      *
+       103-CONFIG-LINE   SECTION.
+           IF  CONFIG-END     NOT =  HIGH-VALUE
+               READ  CONFIG
+                   AT END
+                       MOVE  HIGH-VALUE   TO     CONFIG-END
+               END-READ
+           END-IF.
+       103-END.
+           EXIT.
+      *
+      *    confirm every content file actually opened before we start
+      *    reading from it - a missing file should stop cleanly with
+      *    a clear message, not an unexplained runtime abend.
+       105-CHECK-OPEN    SECTION.
+           IF  F1-STATUS      NOT =  "00"
+               DISPLAY "missing content file: " F1-NAME
+               STOP RUN
+           END-IF.
+           IF  F2-STATUS      NOT =  "00"
+               DISPLAY "missing content file: " F2-NAME
+               STOP RUN
+           END-IF.
+           IF  F3-STATUS      NOT =  "00"
+               DISPLAY "missing content file: " F3-NAME
+               STOP RUN
+           END-IF.
+           IF  F4-STATUS      NOT =  "00"
+               DISPLAY "missing content file: " F4-NAME
+               STOP RUN
+           END-IF.
+           IF  F5-STATUS      NOT =  "00"
+               DISPLAY "missing content file: " F5-NAME
+               STOP RUN
+           END-IF.
+       105-END.
+           EXIT.
+      *
+      *    ask who is playing and look them up in PLAYERS.DAT so
+      *    repeat visits can be counted - a first-time ID is added
+      *    on the spot, an existing one has its visit count bumped.
+       110-PLAYER-ID     SECTION.
+           IF  PARA-LANG      =      "EN"
+               DISPLAY "Enter your player ID:"
+           ELSE
+               DISPLAY "プレイヤーIDを入力してください："
+           END-IF.
+           PERFORM  900-GET-LINE THRU 900-END.
+           MOVE    SCRIPT-LINE TO    PLY-ID.
+           ACCEPT  PLY-TODAY  FROM   DATE YYYYMMDD.
+           OPEN  I-O  PLAYERS.
+           IF  PLAYERS-STATUS NOT =  "00"
+               OPEN  OUTPUT  PLAYERS
+               CLOSE PLAYERS
+               OPEN  I-O  PLAYERS
+           END-IF.
+           READ  PLAYERS
+               KEY IS PLY-ID
+               INVALID KEY
+                   MOVE  1        TO     PLY-VISITS
+                   MOVE  PLY-TODAY TO    PLY-LAST-DATE
+                   MOVE  "N"      TO     SEEN-INTRO
+                   MOVE  "Y"      TO     PLY-SEEN-INTRO
+                   WRITE PLAYERS-REC
+               NOT INVALID KEY
+                   MOVE  PLY-SEEN-INTRO TO SEEN-INTRO
+                   ADD   1        TO     PLY-VISITS
+                   MOVE  PLY-TODAY TO    PLY-LAST-DATE
+                   MOVE  "Y"      TO     PLY-SEEN-INTRO
+                   REWRITE PLAYERS-REC
+           END-READ.
+           CLOSE PLAYERS.
+       110-END.
+           EXIT.
+      *
+      *    the intro files were already read to end-of-file by a
+      *    previous player in this same run - start them over so the
+      *    next new player sees the intro from the top.
+       120-REWIND-INTRO  SECTION.
+           CLOSE  F1 F2 F3.
+           OPEN  INPUT  F1 F2 F3.
+           MOVE  SPACE        TO     F1-END.
+           MOVE  SPACE        TO     F2-END.
+           MOVE  SPACE        TO     F3-END.
+           PERFORM 300-READ   THRU  300-END.
+           PERFORM 310-READ   THRU  310-END.
+           PERFORM 320-READ   THRU  320-END.
+       120-END.
+           EXIT.
       *
        200-MAIN          SECTION.
            DISPLAY F1-REC1.
@@ -160,26 +567,183 @@
        340-END.
            EXIT.
       *
+      *    PARA-NEXT comes back from STORY as one of three values -
+      *    "1" advances past the current chapter, "2" is a NEGA
+      *    forgiveness that re-asks the same chapter's question
+      *    instead of moving on, and "0" commits the bad end.
        400-STORY         SECTION.
-           ACCEPT WAITO FROM CONSOLE.
+           PERFORM  900-GET-LINE THRU 900-END.
            CALL  "STORY"   USING  PARA.
-           IF  PARA-NEXT   =      "1"
-           THEN
-               IF  PARA-STORY  NOT =  3
-                   ADD  1      TO     PARA-STORY
+           IF  PARA-NEXT   =      "2"
+               CONTINUE
+           ELSE
+               IF  PARA-NEXT   =      "1"
+               THEN
+                   IF  PARA-STORY  NOT =  CHAPTER-COUNT
+                       ADD  1      TO     PARA-STORY
+                       MOVE  ZERO  TO     PARA-NEGA-TRIES
+                       PERFORM  410-CKPT-SAVE  THRU  410-END
+                   ELSE
+                       PERFORM  900-GET-LINE THRU 900-END
+                       PERFORM  415-PICK-HAPPY-END THRU 415-END
+                       PERFORM  230-MAIN  THRU  230-END
+                           UNTIL F4-END = HIGH-VALUE
+                       MOVE ZERO   TO     PARA-NEXT
+                       PERFORM  420-CKPT-CLEAR THRU  420-END
+                       MOVE  "HAPPY"  TO     RES-ENDING
+                       PERFORM  430-LOG-RESULT THRU  430-END
+                   END-IF
                ELSE
-                   ACCEPT WAITO FROM CONSOLE
-                   PERFORM  230-MAIN  THRU  230-END
-                       UNTIL F4-END = HIGH-VALUE
-                   MOVE ZERO   TO     PARA-NEXT
+                   PERFORM  900-GET-LINE THRU 900-END
+                   PERFORM  416-REWIND-BAD-END THRU 416-END
+                   PERFORM  240-MAIN  THRU  240-END
+                       UNTIL F5-END = HIGH-VALUE
+                   PERFORM  420-CKPT-CLEAR THRU  420-END
+                   MOVE  "BAD"    TO     RES-ENDING
+                   PERFORM  430-LOG-RESULT THRU  430-END
                END-IF
-           ELSE
-               ACCEPT WAITO FROM CONSOLE
-               PERFORM  240-MAIN  THRU  240-END
-                   UNTIL F5-END = HIGH-VALUE
            END-IF.
        400-END.
            EXIT.
+      *
+      *    append a one-line outcome record so the REPORT and DROPOFF
+      *    programs can summarize happy-vs-bad results across runs, and
+      *    fold the same outcome back into PLAYERS.DAT so a returning
+      *    player's chapter reached and ending can be looked up later.
+       430-LOG-RESULT    SECTION.
+           ACCEPT  RES-DATE   FROM   DATE YYYYMMDD.
+           MOVE    PARA-STORY TO     RES-STORY.
+           MOVE    PLY-ID     TO     RES-PLAYER.
+           OPEN  EXTEND  RESULTS.
+           WRITE RESULTS-REC.
+           CLOSE RESULTS.
+           OPEN  I-O  PLAYERS.
+           READ  PLAYERS
+               KEY IS PLY-ID
+               NOT INVALID KEY
+                   MOVE  PARA-STORY   TO     PLY-LAST-STORY
+                   MOVE  RES-ENDING   TO     PLY-LAST-ENDING
+                   REWRITE PLAYERS-REC
+           END-READ.
+           CLOSE PLAYERS.
+       430-END.
+           EXIT.
+      *
+      *    write the current chapter/branch as a checkpoint record so
+      *    a dropped session can resume here instead of chapter one.
+       410-CKPT-SAVE     SECTION.
+           OPEN  OUTPUT  CKPT.
+           MOVE  PARA-STORY   TO     CKPT-STORY.
+           MOVE  PARA-NEXT    TO     CKPT-NEXT.
+           MOVE  PARA-NEGA-TRIES TO  CKPT-NEGA-TRIES.
+           MOVE  PARA-AFFECTION  TO  CKPT-AFFECTION.
+           MOVE  PLY-ID       TO     CKPT-PLAYER.
+           WRITE CKPT-REC.
+           CLOSE CKPT.
+       410-END.
+           EXIT.
+      *
+      *    the ending isn't one-size-fits-all - how warmly the player
+      *    answered across the story picks which happy-end variant
+      *    they see. falls back to the base file if a variant is
+      *    missing, so a story pack with no variants still works. an
+      *    operator's CONFIG.txt override for F4 takes precedence over
+      *    the affection-based variant pick - it was already validated
+      *    by 105-CHECK-OPEN at startup, so honor it here too instead
+      *    of silently throwing it away.
+       415-PICK-HAPPY-END SECTION.
+           CLOSE  F4.
+           IF  CONFIG-F4-OVERRIDE =  "Y"
+               CONTINUE
+           ELSE
+      *        scale the variant cutoffs to the configured chapter
+      *        count instead of the fixed 3/2 literals, so a longer
+      *        story arc (req 018) still rewards a player who
+      *        breezed through every chapter more than one who
+      *        barely scraped by, rather than routing both to the
+      *        same top-tier ending.
+               COMPUTE HAPPY-THRESH-HI = CHAPTER-COUNT
+               COMPUTE HAPPY-THRESH-LO = CHAPTER-COUNT * 2 / 3
+               IF  PARA-LANG      =      "EN"
+                   IF  PARA-AFFECTION >=  HAPPY-THRESH-HI
+                       MOVE  "HAPPY END_EN.txt"  TO     F4-NAME
+                   ELSE
+                       IF  PARA-AFFECTION >=  HAPPY-THRESH-LO
+                           MOVE  "HAPPY END2_EN.txt" TO     F4-NAME
+                       ELSE
+                           MOVE  "HAPPY END3_EN.txt" TO     F4-NAME
+                       END-IF
+                   END-IF
+               ELSE
+                   IF  PARA-AFFECTION >=  HAPPY-THRESH-HI
+                       MOVE  "HAPPY END.txt"     TO     F4-NAME
+                   ELSE
+                       IF  PARA-AFFECTION >=  HAPPY-THRESH-LO
+                           MOVE  "HAPPY END2.txt"    TO     F4-NAME
+                       ELSE
+                           MOVE  "HAPPY END3.txt"    TO     F4-NAME
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           OPEN  INPUT  F4.
+           IF  F4-STATUS      NOT =  "00"
+               IF  PARA-LANG      =      "EN"
+                   MOVE  "HAPPY END_EN.txt"  TO     F4-NAME
+               ELSE
+                   MOVE  "HAPPY END.txt"     TO     F4-NAME
+               END-IF
+               OPEN  INPUT  F4
+           END-IF.
+           MOVE  SPACE        TO     F4-END.
+           PERFORM 330-READ   THRU  330-END.
+       415-END.
+           EXIT.
+      *
+      *    a prior session in this same run may have already read the
+      *    bad-end file to end-of-file - start it over from the top.
+       416-REWIND-BAD-END SECTION.
+           CLOSE  F5.
+           OPEN  INPUT  F5.
+           MOVE  SPACE        TO     F5-END.
+           PERFORM 340-READ   THRU  340-END.
+       416-END.
+           EXIT.
+      *
+      *    the run reached an ending - clear the checkpoint so the
+      *    next invocation starts a fresh session.
+       420-CKPT-CLEAR    SECTION.
+           OPEN  OUTPUT  CKPT.
+           CLOSE CKPT.
+       420-END.
+           EXIT.
+      *
+      *    feed console prompts from INPUT-SCRIPT.txt when a kiosk is
+      *    running an unattended playback, one recorded line per
+      *    prompt; once the script runs dry or isn't present, fall
+      *    back to the terminal for the rest of the run.
+       900-GET-LINE      SECTION.
+           IF  SCRIPT-OPENED  =      "N"
+               OPEN  INPUT  SCRIPT
+               IF  SCRIPT-STATUS  =      "00"
+                   MOVE  "Y"          TO     SCRIPT-OPENED
+                   MOVE  "Y"          TO     SCRIPT-PRESENT
+               ELSE
+                   MOVE  "X"          TO     SCRIPT-OPENED
+               END-IF
+           END-IF.
+           IF  SCRIPT-OPENED  =      "Y"
+               READ  SCRIPT  INTO    SCRIPT-LINE
+                   AT END
+                       MOVE  "X"          TO     SCRIPT-OPENED
+                       CLOSE SCRIPT
+                       ACCEPT SCRIPT-LINE FROM   CONSOLE
+               END-READ
+           ELSE
+               ACCEPT SCRIPT-LINE FROM   CONSOLE
+           END-IF.
+       900-END.
+           EXIT.
       *
        500-CLOSE         SECTION.
            CLOSE  F1 F2 F3 F4 F5.
