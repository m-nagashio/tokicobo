@@ -0,0 +1,188 @@
+       IDENTIFICATION    DIVISION.
+       PROGRAM-ID.       NEUTRAL.
+       ENVIRONMENT       DIVISION.
+       INPUT-OUTPUT      SECTION.
+       FILE-CONTROL.
+           SELECT  F1  ASSIGN  TO  F1-NAME.
+           SELECT  F2  ASSIGN  TO  F2-NAME.
+           SELECT  SCRIPT  ASSIGN TO "INPUT-SCRIPT.txt"
+                   FILE STATUS IS  SCRIPT-STATUS.
+      *
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       FD  F1.
+       01  F1R.
+           03  F1-REC.
+             05  F1-FLG      PIC 9(002).
+             05  F1-REC1     PIC X(080).
+             05  F1-VAR      PIC X(001).
+             05  FILLER      PIC X(001).
+      *
+       FD  F2.
+       01  F2R.
+           03  F2-REC.
+             05  F2-FLG      PIC 9(002).
+             05  F2-REC1     PIC X(120).
+             05  FILLER      PIC X(002).
+      *
+       FD  SCRIPT  EXTERNAL.
+       01  SCRIPT-REC         PIC X(99).
+      *
+       WORKING-STORAGE       SECTION.
+       01  WORK.
+         03  F1-END          PIC X(01).
+         03  F2-END          PIC X(01).
+         03  WAITO           PIC X(01).
+         03  F1-NAME         PIC X(20).
+         03  ART-SEED        PIC 9(04).
+         03  ART-VARIANT-NUM PIC 9(01).
+         03  ART-VARIANT     PIC X(01).
+         03  F2-NAME         PIC X(20).
+      *
+      *    unattended-playback state - EXTERNAL so this subprogram
+      *    shares MAIN's one file position in INPUT-SCRIPT.txt instead
+      *    of opening its own private connector and re-reading from
+      *    line one every time control passes to it.
+       01  SCRIPT-CTL        EXTERNAL.
+         03  SCRIPT-OPENED   PIC X(01).
+         03  SCRIPT-STATUS   PIC X(02).
+         03  SCRIPT-PRESENT  PIC X(01).
+         03  SCRIPT-LINE     PIC X(99).
+      *
+       LINKAGE               SECTION.
+       01  PARA.
+         03  PARA-STORY      PIC 9(02).
+         03  PARA-NEXT       PIC 9(01).
+         03  PARA-LANG       PIC X(02).
+         03  PARA-NEGA-TRIES PIC 9(01).
+         03  PARA-AFFECTION  PIC 9(02).
+         03  PARA-STORY-ART    PIC X(20).
+         03  PARA-STORY-MSG    PIC X(20).
+         03  PARA-NEGA-ART     PIC X(20).
+         03  PARA-NEGA-MSG     PIC X(20).
+         03  PARA-POSI-ART     PIC X(20).
+         03  PARA-POSI-MSG     PIC X(20).
+         03  PARA-NEUTRAL-ART  PIC X(20).
+         03  PARA-NEUTRAL-MSG  PIC X(20).
+      *
+       PROCEDURE             DIVISION  USING  PARA.
+      *
+       000-START         SECTION.
+      *     display "NEUTRAL" PARA-STORY.
+           PERFORM  100-INIT  THRU  100-END.
+      *
+           PERFORM  200-MAIN1 THRU  200-END
+               UNTIL F1-END = HIGH-VALUE.
+           PERFORM  900-GET-LINE THRU 900-END.
+      *
+           PERFORM  210-MAIN2 THRU  210-END
+               UNTIL F2-END = HIGH-VALUE.
+      *
+           PERFORM  300-CLOSE THRU  300-END.
+      *     a lukewarm answer still lets the player go on.
+           MOVE  1            TO    PARA-NEXT.
+           EXIT PROGRAM.
+       000-END.
+           EXIT.
+      *
+       100-INIT          SECTION.
+           INITIALIZE WORK.
+           IF  PARA-LANG      =      "EN"
+               MOVE  "NEUTRAL_ART_EN.txt" TO     F1-NAME
+               MOVE  "NEUTRAL_MSG_EN.txt" TO     F2-NAME
+           ELSE
+               MOVE  "NEUTRAL_ART.txt"    TO     F1-NAME
+               MOVE  "NEUTRAL_MSG.txt"    TO     F2-NAME
+           END-IF.
+      *    an operator's CONFIG.txt override, passed down from MAIN's
+      *    102-SET-CONFIG, takes precedence over the language default.
+           IF  PARA-NEUTRAL-ART NOT =  SPACES
+               MOVE  PARA-NEUTRAL-ART TO     F1-NAME
+           END-IF.
+           IF  PARA-NEUTRAL-MSG NOT =  SPACES
+               MOVE  PARA-NEUTRAL-MSG TO     F2-NAME
+           END-IF.
+           OPEN  INPUT  F1 F2.
+      *    pick one art variant for this run - DISPLAYed lines
+      *    tagged with a different variant are skipped, giving
+      *    replay variety without touching the story logic. a
+      *    scripted playback needs the same transcript every time it
+      *    is run, so fix the variant instead of seeding it from the
+      *    wall clock whenever INPUT-SCRIPT.txt is driving this run.
+           IF  SCRIPT-PRESENT     =      "Y"
+               MOVE  1                TO     ART-VARIANT-NUM
+           ELSE
+               ACCEPT  ART-SEED       FROM   TIME
+               COMPUTE ART-VARIANT-NUM = FUNCTION MOD(ART-SEED, 9) + 1
+           END-IF.
+           MOVE    ART-VARIANT-NUM TO     ART-VARIANT.
+           PERFORM 220-READ   THRU  220-END.
+           PERFORM 230-READ   THRU  230-END.
+       100-END.
+           EXIT.
+      *
+       200-MAIN1         SECTION.
+           IF  F1-FLG       =     PARA-STORY
+           AND (F1-VAR      =     SPACE
+            OR  F1-VAR      =     ART-VARIANT)
+               DISPLAY F1-REC1
+           END-IF.
+           PERFORM 220-READ   THRU  220-END.
+       200-END.
+           EXIT.
+      *
+       210-MAIN2         SECTION.
+           IF  F2-FLG       =     PARA-STORY
+               DISPLAY F2-REC1
+           END-IF.
+           PERFORM 230-READ   THRU  230-END.
+       210-END.
+           EXIT.
+      *
+       220-READ          SECTION.
+           READ F1
+           AT END
+               MOVE HIGH-VALUE TO F1-END
+           END-READ.
+       220-END.
+           EXIT.
+      *
+       230-READ          SECTION.
+           READ F2
+           AT END
+               MOVE HIGH-VALUE TO F2-END
+           END-READ.
+       230-END.
+           EXIT.
+      *
+       300-CLOSE         SECTION.
+           CLOSE  F1 F2.
+       300-END.
+           EXIT.
+      *
+      *    feed console prompts from INPUT-SCRIPT.txt when a kiosk is
+      *    running an unattended playback, one recorded line per
+      *    prompt; once the script runs dry or isn't present, fall
+      *    back to the terminal for the rest of the run.
+       900-GET-LINE      SECTION.
+           IF  SCRIPT-OPENED  =      "N"
+               OPEN  INPUT  SCRIPT
+               IF  SCRIPT-STATUS  =      "00"
+                   MOVE  "Y"          TO     SCRIPT-OPENED
+                   MOVE  "Y"          TO     SCRIPT-PRESENT
+               ELSE
+                   MOVE  "X"          TO     SCRIPT-OPENED
+               END-IF
+           END-IF.
+           IF  SCRIPT-OPENED  =      "Y"
+               READ  SCRIPT  INTO    SCRIPT-LINE
+                   AT END
+                       MOVE  "X"          TO     SCRIPT-OPENED
+                       CLOSE SCRIPT
+                       ACCEPT SCRIPT-LINE FROM   CONSOLE
+               END-READ
+           ELSE
+               ACCEPT SCRIPT-LINE FROM   CONSOLE
+           END-IF.
+       900-END.
+           EXIT.
