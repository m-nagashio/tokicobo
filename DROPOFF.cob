@@ -0,0 +1,188 @@
+       IDENTIFICATION    DIVISION.
+       PROGRAM-ID.       DROPOFF.
+       ENVIRONMENT       DIVISION.
+       INPUT-OUTPUT      SECTION.
+       FILE-CONTROL.
+           SELECT  SESSLOG ASSIGN TO "SESSION_LOG.txt"
+                   FILE STATUS IS  SESSLOG-STATUS.
+           SELECT  F2  ASSIGN  TO  F2-NAME
+                   FILE STATUS IS  F2-STATUS.
+           SELECT  CONFIG  ASSIGN TO "CONFIG.txt"
+                   FILE STATUS IS  CONFIG-STATUS.
+      *
+       DATA                  DIVISION.
+       FILE                  SECTION.
+       FD  SESSLOG.
+       01  SESSLOG-REC.
+           03  SL-STORY      PIC 9(02).
+           03  FILLER        PIC X(01).
+           03  SL-BRANCH     PIC X(07).
+           03  FILLER        PIC X(01).
+           03  SL-OUTPUT     PIC 9(01).
+           03  FILLER        PIC X(01).
+           03  SL-INPUT      PIC X(99).
+      *
+       FD  F2.
+       01  F2R.
+           03  F2-REC.
+             05  F2-FLG      PIC 9(002).
+             05  F2-REC1     PIC X(120).
+             05  FILLER      PIC X(002).
+      *
+       FD  CONFIG.
+       01  CONFIG-REC        PIC X(20).
+      *
+       WORKING-STORAGE       SECTION.
+       01  WORK.
+         03  SESSLOG-STATUS  PIC X(02).
+         03  SESSLOG-END     PIC X(01).
+         03  F2-NAME         PIC X(20).
+         03  F2-STATUS       PIC X(02).
+         03  F2-END          PIC X(01).
+         03  CONFIG-STATUS   PIC X(02).
+         03  CONFIG-END      PIC X(01).
+         03  CHAP-IDX        PIC 9(02).
+      *
+      *    one slot per chapter number (1-99) - SL-STORY and F2-FLG
+      *    carry the same two-digit chapter number, so it doubles as
+      *    the subscript with no lookup table needed.
+       01  CHAPTER-TABLE.
+         03  CHAP-ENTRY      OCCURS  99 TIMES.
+           05  CHAP-TOTAL    PIC 9(05)   VALUE  ZERO.
+           05  CHAP-NEGA     PIC 9(05)   VALUE  ZERO.
+           05  CHAP-PCT      PIC 9(03)V9(02) VALUE ZERO.
+      *
+       01  CHAP-LABEL-TABLE.
+         03  CHAP-LABEL      PIC X(40)   OCCURS  99 TIMES.
+      *
+       PROCEDURE         DIVISION.
+      *
+       000-START         SECTION.
+           PERFORM  100-INIT  THRU  100-END.
+           PERFORM  200-TALLY THRU  200-END
+               UNTIL SESSLOG-END = HIGH-VALUE.
+           CLOSE SESSLOG.
+           PERFORM  250-LABEL THRU  250-END.
+           PERFORM  300-REPORT THRU  300-END.
+           STOP RUN.
+       000-END.
+           EXIT.
+      *
+       100-INIT          SECTION.
+           INITIALIZE WORK.
+           MOVE  "STORY_MSG.txt" TO     F2-NAME.
+           PERFORM  105-SET-CONFIG THRU 105-END.
+           OPEN  INPUT  SESSLOG.
+           IF  SESSLOG-STATUS NOT =  "00"
+               DISPLAY "no audit trail recorded yet in SESSION_LOG.txt"
+               STOP RUN
+           END-IF.
+           PERFORM  910-READ  THRU  910-END.
+       100-END.
+           EXIT.
+      *
+      *    honor the same CONFIG.txt an operator uses to point MAIN at
+      *    an alternate story pack, so the chapter labels in this
+      *    report come from the matching STORY_MSG file - that line is
+      *    the 8th in MAIN's 102-SET-CONFIG layout (F1-F5, chapter
+      *    count, STORY art, then STORY message); every line ahead of
+      *    it is read and discarded since this report has no use for
+      *    the rest.
+       105-SET-CONFIG    SECTION.
+           MOVE  SPACE        TO     CONFIG-END.
+           OPEN  INPUT  CONFIG.
+           IF  CONFIG-STATUS  =      "00"
+               PERFORM  106-CONFIG-LINE THRU 106-END
+               PERFORM  106-CONFIG-LINE THRU 106-END
+               PERFORM  106-CONFIG-LINE THRU 106-END
+               PERFORM  106-CONFIG-LINE THRU 106-END
+               PERFORM  106-CONFIG-LINE THRU 106-END
+               PERFORM  106-CONFIG-LINE THRU 106-END
+               PERFORM  106-CONFIG-LINE THRU 106-END
+               PERFORM  106-CONFIG-LINE THRU 106-END
+               IF  CONFIG-END  NOT =  HIGH-VALUE
+               AND CONFIG-REC  NOT =  SPACES
+                   MOVE  CONFIG-REC   TO     F2-NAME
+               END-IF
+               CLOSE CONFIG
+           END-IF.
+       105-END.
+           EXIT.
+      *
+       106-CONFIG-LINE   SECTION.
+           IF  CONFIG-END     NOT =  HIGH-VALUE
+               READ  CONFIG
+                   AT END
+                       MOVE  HIGH-VALUE   TO     CONFIG-END
+               END-READ
+           END-IF.
+       106-END.
+           EXIT.
+      *
+       200-TALLY         SECTION.
+           ADD  1             TO     CHAP-TOTAL(SL-STORY).
+           IF  SL-BRANCH      =      "NEGA"
+               ADD  1             TO     CHAP-NEGA(SL-STORY)
+           END-IF.
+           PERFORM  910-READ  THRU  910-END.
+       200-END.
+           EXIT.
+      *
+      *    grab a readable label for each chapter straight out of
+      *    STORY_MSG.txt - the first record for a chapter stands in
+      *    for that chapter's question in the report.
+       250-LABEL         SECTION.
+           OPEN  INPUT  F2.
+           IF  F2-STATUS      =      "00"
+               PERFORM  920-READ  THRU  920-END
+               PERFORM  260-LABEL-ADD THRU 260-END
+                   UNTIL F2-END = HIGH-VALUE
+               CLOSE F2
+           END-IF.
+       250-END.
+           EXIT.
+      *
+       260-LABEL-ADD     SECTION.
+           IF  F2-FLG         >      0
+           AND CHAP-LABEL(F2-FLG) =  SPACES
+               MOVE  F2-REC1(1:40)    TO     CHAP-LABEL(F2-FLG)
+           END-IF.
+           PERFORM  920-READ  THRU  920-END.
+       260-END.
+           EXIT.
+      *
+       300-REPORT        SECTION.
+           DISPLAY "===== CHAPTER DROP-OFF REPORT =====".
+           PERFORM  310-CHAP-PRINT THRU 310-END
+               VARYING  CHAP-IDX  FROM  1  BY  1
+               UNTIL  CHAP-IDX  >  99.
+       300-END.
+           EXIT.
+      *
+       310-CHAP-PRINT    SECTION.
+           IF  CHAP-TOTAL(CHAP-IDX) > 0
+               COMPUTE  CHAP-PCT(CHAP-IDX) =
+                   CHAP-NEGA(CHAP-IDX) * 100 / CHAP-TOTAL(CHAP-IDX)
+               DISPLAY  "chapter " CHAP-IDX  " " CHAP-LABEL(CHAP-IDX)
+               DISPLAY  "    total=" CHAP-TOTAL(CHAP-IDX)
+                        " nega=" CHAP-NEGA(CHAP-IDX)
+                        " pct-nega=" CHAP-PCT(CHAP-IDX) "%"
+           END-IF.
+       310-END.
+           EXIT.
+      *
+       910-READ          SECTION.
+           READ SESSLOG
+           AT END
+               MOVE HIGH-VALUE TO SESSLOG-END
+           END-READ.
+       910-END.
+           EXIT.
+      *
+       920-READ          SECTION.
+           READ F2
+           AT END
+               MOVE HIGH-VALUE TO F2-END
+           END-READ.
+       920-END.
+           EXIT.
