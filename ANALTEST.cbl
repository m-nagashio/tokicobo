@@ -0,0 +1,101 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     ANALTEST.
+       ENVIRONMENT     DIVISION.
+       INPUT-OUTPUT    SECTION.
+       FILE-CONTROL.
+           SELECT  TESTS   ASSIGN  TO  "ANALYSIS_TESTS.txt"
+                   FILE STATUS IS  TESTS-STATUS.
+      *
+       DATA            DIVISION.
+       FILE            SECTION.
+       FD  TESTS.
+       01  TEST-REC.
+           03  AT-PHRASE     PIC X(99).
+           03  AT-TALK       PIC 9(01).
+           03  AT-EXPECT     PIC X(01).
+      *
+       WORKING-STORAGE SECTION.
+       01  INPUT_TEXT    PIC X(99).
+       01  TALK_COUNT    PIC 9(01).
+       01  OUTPUT_TEXT   PIC 9(01).
+       01  WORK.
+         03  TESTS-STATUS    PIC X(02).
+         03  TEST-EOF        PIC X(01).
+         03  GOT-CLASS       PIC X(01).
+         03  TOT-RUN         PIC 9(05)   VALUE ZERO.
+         03  TOT-PASS        PIC 9(05)   VALUE ZERO.
+         03  TOT-FAIL        PIC 9(05)   VALUE ZERO.
+      *
+       PROCEDURE       DIVISION.
+      *
+       000-START       SECTION.
+           PERFORM  100-INIT    THRU  100-END.
+           PERFORM  200-RUN-TEST THRU  200-END
+               UNTIL TEST-EOF = HIGH-VALUE.
+           PERFORM  300-SUMMARY THRU  300-END.
+           CLOSE TESTS.
+           STOP RUN.
+       000-END.
+           EXIT.
+      *
+       100-INIT        SECTION.
+           INITIALIZE WORK.
+           OPEN  INPUT  TESTS.
+           IF  TESTS-STATUS   NOT =  "00"
+               DISPLAY "no ANALYSIS_TESTS.txt test file found"
+               STOP RUN
+           END-IF.
+           PERFORM  910-READ  THRU  910-END.
+       100-END.
+           EXIT.
+      *
+      *    run one test row through "analysis" the same way the live
+      *    story does, then grade it against the band the live 300-
+      *    ANALYSIS paragraph would have routed it to.
+       200-RUN-TEST    SECTION.
+           MOVE  AT-PHRASE    TO     INPUT_TEXT.
+           MOVE  AT-TALK      TO     TALK_COUNT.
+           CALL  "analysis"  USING  BY REFERENCE  INPUT_TEXT
+                                    BY VALUE      TALK_COUNT
+                             GIVING OUTPUT_TEXT.
+           PERFORM  210-CLASSIFY THRU  210-END.
+           ADD  1             TO     TOT-RUN.
+           IF  GOT-CLASS      =      AT-EXPECT
+               ADD  1          TO     TOT-PASS
+               DISPLAY "PASS  " AT-PHRASE
+           ELSE
+               ADD  1          TO     TOT-FAIL
+               DISPLAY "FAIL  " AT-PHRASE " expected=" AT-EXPECT
+                        " got=" GOT-CLASS " score=" OUTPUT_TEXT
+           END-IF.
+           PERFORM  910-READ  THRU  910-END.
+       200-END.
+           EXIT.
+      *
+       210-CLASSIFY    SECTION.
+           IF  OUTPUT_TEXT    >=     7
+               MOVE  "P"          TO     GOT-CLASS
+           ELSE
+               IF  OUTPUT_TEXT >=     4
+                   MOVE  "N"          TO     GOT-CLASS
+               ELSE
+                   MOVE  "G"          TO     GOT-CLASS
+               END-IF
+           END-IF.
+       210-END.
+           EXIT.
+      *
+       300-SUMMARY     SECTION.
+           DISPLAY "===== analysis regression results =====".
+           DISPLAY "run="  TOT-RUN  " pass=" TOT-PASS
+                    " fail=" TOT-FAIL.
+       300-END.
+           EXIT.
+      *
+       910-READ        SECTION.
+           READ TESTS
+           AT END
+               MOVE HIGH-VALUE TO TEST-EOF
+           END-READ.
+       910-END.
+           EXIT.
