@@ -3,39 +3,108 @@
        ENVIRONMENT       DIVISION.
        INPUT-OUTPUT      SECTION.
        FILE-CONTROL.
-           SELECT  F1  ASSIGN  TO  "STORY_ART.txt".
-           SELECT  F2  ASSIGN  TO  "STORY_MSG.txt".
+           SELECT  F1  ASSIGN  TO  F1-NAME.
+           SELECT  F2  ASSIGN  TO  F2-NAME.
+           SELECT  SESSLOG  ASSIGN TO "SESSION_LOG.txt"
+                   FILE STATUS IS  SESSLOG-STATUS.
+           SELECT  PERFLOG  ASSIGN TO "PERF_LOG.txt"
+                   FILE STATUS IS  PERFLOG-STATUS.
+           SELECT  SCRIPT   ASSIGN TO "INPUT-SCRIPT.txt"
+                   FILE STATUS IS  SCRIPT-STATUS.
       *
        DATA                  DIVISION.
        FILE                  SECTION.
        FD  F1.
        01  F1R.
            03  F1-REC.
-             05  F1-FLG      PIC 9(001).
+             05  F1-FLG      PIC 9(002).
              05  F1-REC1     PIC X(080).
-             05  FILLER      PIC X(002).
+             05  F1-VAR      PIC X(001).
+             05  FILLER      PIC X(001).
       *
        FD  F2.
        01  F2R.
            03  F2-REC.
-             05  F2-FLG      PIC 9(001).
+             05  F2-FLG      PIC 9(002).
              05  F2-REC1     PIC X(120).
              05  FILLER      PIC X(002).
+      *
+       FD  SESSLOG.
+       01  SESSLOG-REC.
+           03  SL-STORY      PIC 9(02).
+           03  FILLER        PIC X(01)   VALUE  SPACE.
+           03  SL-BRANCH     PIC X(07).
+           03  FILLER        PIC X(01)   VALUE  SPACE.
+           03  SL-OUTPUT     PIC 9(01).
+           03  FILLER        PIC X(01)   VALUE  SPACE.
+           03  SL-INPUT      PIC X(99).
+      *
+       FD  PERFLOG.
+       01  PERFLOG-REC.
+           03  PL-STORY      PIC 9(02).
+           03  FILLER        PIC X(01)   VALUE  SPACE.
+           03  PL-ELAPSED    PIC 9(08).
+      *
+       FD  SCRIPT  EXTERNAL.
+       01  SCRIPT-REC         PIC X(99).
       *
        WORKING-STORAGE       SECTION.
        01  WORK.
          03  F1-END          PIC X(01).
          03  F2-END          PIC X(01).
+         03  SESSLOG-STATUS  PIC X(02).
+         03  PERFLOG-STATUS  PIC X(02).
          03  WAITO           PIC X(01).
+         03  F1-NAME         PIC X(20).
+         03  ART-SEED        PIC 9(04).
+         03  ART-VARIANT-NUM PIC 9(01).
+         03  ART-VARIANT     PIC X(01).
+         03  F2-NAME         PIC X(20).
          03  ANALYSIS-CALL.
            05  INPUT_TEXT    PIC X(99).
            05  OUTPUT_TEXT   PIC 9(01).
            05  TALK_COUNT    PIC 9(01).
+         03  BLANK-TRIES      PIC 9(01).
+         03  TIME-BEFORE      PIC 9(08).
+         03  TIME-BEFORE-X REDEFINES TIME-BEFORE.
+           05  TB-HH          PIC 9(02).
+           05  TB-MM          PIC 9(02).
+           05  TB-SS          PIC 9(02).
+           05  TB-CC          PIC 9(02).
+         03  TIME-AFTER       PIC 9(08).
+         03  TIME-AFTER-X  REDEFINES TIME-AFTER.
+           05  TA-HH          PIC 9(02).
+           05  TA-MM          PIC 9(02).
+           05  TA-SS          PIC 9(02).
+           05  TA-CC          PIC 9(02).
+         03  CENTI-BEFORE     PIC 9(08).
+         03  CENTI-AFTER      PIC 9(08).
+      *
+      *    unattended-playback state - EXTERNAL so this subprogram
+      *    shares MAIN's one file position in INPUT-SCRIPT.txt instead
+      *    of opening its own private connector and re-reading from
+      *    line one every time control passes to it.
+       01  SCRIPT-CTL        EXTERNAL.
+         03  SCRIPT-OPENED   PIC X(01).
+         03  SCRIPT-STATUS   PIC X(02).
+         03  SCRIPT-PRESENT  PIC X(01).
+         03  SCRIPT-LINE     PIC X(99).
       *
        LINKAGE               SECTION.
        01  PARA.
-         03  PARA-STORY      PIC 9(01).
+         03  PARA-STORY      PIC 9(02).
          03  PARA-NEXT       PIC 9(01).
+         03  PARA-LANG       PIC X(02).
+         03  PARA-NEGA-TRIES PIC 9(01).
+         03  PARA-AFFECTION  PIC 9(02).
+         03  PARA-STORY-ART    PIC X(20).
+         03  PARA-STORY-MSG    PIC X(20).
+         03  PARA-NEGA-ART     PIC X(20).
+         03  PARA-NEGA-MSG     PIC X(20).
+         03  PARA-POSI-ART     PIC X(20).
+         03  PARA-POSI-MSG     PIC X(20).
+         03  PARA-NEUTRAL-ART  PIC X(20).
+         03  PARA-NEUTRAL-MSG  PIC X(20).
       *
        PROCEDURE             DIVISION  USING  PARA.
       *
@@ -46,7 +115,7 @@
            PERFORM  200-MAIN1 THRU  200-END
                UNTIL F1-END = HIGH-VALUE.
       *
-           ACCEPT WAITO FROM CONSOLE.
+           PERFORM  900-GET-LINE THRU 900-END.
            PERFORM  210-MAIN2 THRU  210-END
                UNTIL F2-END = HIGH-VALUE.
       *
@@ -58,7 +127,35 @@
       *
        100-INIT          SECTION.
            INITIALIZE WORK.
+           IF  PARA-LANG      =      "EN"
+               MOVE  "STORY_ART_EN.txt"  TO     F1-NAME
+               MOVE  "STORY_MSG_EN.txt"  TO     F2-NAME
+           ELSE
+               MOVE  "STORY_ART.txt"     TO     F1-NAME
+               MOVE  "STORY_MSG.txt"     TO     F2-NAME
+           END-IF.
+      *    an operator's CONFIG.txt override, passed down from MAIN's
+      *    102-SET-CONFIG, takes precedence over the language default.
+           IF  PARA-STORY-ART NOT =  SPACES
+               MOVE  PARA-STORY-ART  TO     F1-NAME
+           END-IF.
+           IF  PARA-STORY-MSG NOT =  SPACES
+               MOVE  PARA-STORY-MSG  TO     F2-NAME
+           END-IF.
            OPEN  INPUT  F1 F2.
+      *    pick one art variant for this run - DISPLAYed lines
+      *    tagged with a different variant are skipped, giving
+      *    replay variety without touching the story logic. a
+      *    scripted playback needs the same transcript every time it
+      *    is run, so fix the variant instead of seeding it from the
+      *    wall clock whenever INPUT-SCRIPT.txt is driving this run.
+           IF  SCRIPT-PRESENT     =      "Y"
+               MOVE  1                TO     ART-VARIANT-NUM
+           ELSE
+               ACCEPT  ART-SEED       FROM   TIME
+               COMPUTE ART-VARIANT-NUM = FUNCTION MOD(ART-SEED, 9) + 1
+           END-IF.
+           MOVE    ART-VARIANT-NUM TO     ART-VARIANT.
            PERFORM  220-READ  THRU  220-END.
            PERFORM  230-READ  THRU  230-END.
        100-END.
@@ -66,6 +163,8 @@
       *
        200-MAIN1         SECTION.
            IF  F1-FLG       =     PARA-STORY
+           AND (F1-VAR      =     SPACE
+            OR  F1-VAR      =     ART-VARIANT)
                DISPLAY F1-REC1
            END-IF.
            PERFORM 220-READ   THRU  220-END.
@@ -97,27 +196,155 @@
            EXIT.
       *
        300-ANALYSIS      SECTION.
-           ACCEPT WAITO FROM CONSOLE.
-           DISPLAY "あなたの気持ちは？".
-           ACCEPT INPUT_TEXT FROM   CONSOLE.
+           PERFORM  900-GET-LINE THRU 900-END.
+           MOVE  ZERO         TO     BLANK-TRIES.
+           PERFORM  305-GET-INPUT  THRU  305-END
+               UNTIL INPUT_TEXT NOT = SPACES
+                  OR BLANK-TRIES  =  3.
            MOVE  PARA-STORY TO     TALK_COUNT.
+      *    a CALL that can't resolve "analysis" is not the same thing
+      *    as a genuine negative reading - flag it as its own branch
+      *    in the audit trail instead of letting it fall through and
+      *    be mistaken for a NEGA classification.
+           ACCEPT  TIME-BEFORE FROM   TIME.
            CALL  "analysis" USING  BY REFERENCE  INPUT_TEXT
                                    BY VALUE      TALK_COUNT
-                            GIVING OUTPUT_TEXT.
+                            GIVING OUTPUT_TEXT
+               ON EXCEPTION
+                   ACCEPT  TIME-AFTER  FROM   TIME
+                   PERFORM  320-PERF-LOG THRU 320-END
+                   MOVE  "ERROR"   TO     SL-BRANCH
+                   PERFORM  310-LOG  THRU  310-END
+                   CALL  "NEGA"    USING  PARA
+               NOT ON EXCEPTION
+                   ACCEPT  TIME-AFTER  FROM   TIME
+                   PERFORM  320-PERF-LOG THRU 320-END
       ***  ↓↓↓　テスト用　↓↓↓
-      *     DISPLAY "OUTPUT_TEXT = ?".
-      *     ACCEPT OUTPUT_TEXT FROM   CONSOLE.
+      *         DISPLAY "OUTPUT_TEXT = ?".
+      *         ACCEPT OUTPUT_TEXT FROM   CONSOLE.
       ***  ↑↑↑　テスト用　↑↑↑
-           IF  OUTPUT_TEXT    =      1
-           THEN
-               CALL  "POSI"   USING  PARA
+      *    OUTPUT_TEXT is a graded 0-9 intensity, not a plain flag -
+      *    7-9 is a clear positive, 4-6 a lukewarm middle ground that
+      *    should not be sent straight to BAD END, 0-3 negative.
+                   IF  OUTPUT_TEXT    >=     7
+                       MOVE  "POSI"    TO     SL-BRANCH
+                       PERFORM  310-LOG  THRU  310-END
+                       CALL  "POSI"    USING  PARA
+                   ELSE
+                       IF  OUTPUT_TEXT >=     4
+                           MOVE  "NEUTRAL" TO     SL-BRANCH
+                           PERFORM  310-LOG  THRU  310-END
+                           CALL  "NEUTRAL" USING  PARA
+                       ELSE
+                           MOVE  "NEGA"    TO     SL-BRANCH
+                           PERFORM  310-LOG  THRU  310-END
+                           CALL  "NEGA"    USING  PARA
+                       END-IF
+                   END-IF
+           END-CALL.
+       300-END.
+           EXIT.
+      *
+      *    a blank/spaces answer used to fall straight through to
+      *    "analysis" and read as an instant negative - re-prompt a
+      *    few times instead of judging the player on an empty Enter.
+      *    a recorded INPUT-SCRIPT.txt transcript is authoritative,
+      *    though - re-prompting there would consume a line meant for
+      *    a later prompt and desync every scripted answer after it,
+      *    so a blank scripted line is taken as the literal answer
+      *    instead of retried; only a live blank Enter re-prompts.
+       305-GET-INPUT     SECTION.
+           IF  PARA-LANG      =      "EN"
+               DISPLAY "How do you feel?"
            ELSE
-               CALL  "NEGA"   USING  PARA
+               DISPLAY "あなたの気持ちは？"
            END-IF.
-       300-END.
+           PERFORM  900-GET-LINE THRU 900-END.
+           MOVE  SCRIPT-LINE TO     INPUT_TEXT.
+           IF  SCRIPT-PRESENT =      "Y"
+               MOVE  3            TO     BLANK-TRIES
+           ELSE
+               ADD  1             TO     BLANK-TRIES
+           END-IF.
+       305-END.
+           EXIT.
+      *
+      *    append this chapter's question, answer, and classification
+      *    to the audit trail so a bad outcome can be checked later.
+       310-LOG           SECTION.
+           OPEN  EXTEND  SESSLOG.
+           IF  SESSLOG-STATUS NOT =  "00"
+               DISPLAY "unable to open SESSION_LOG.txt - skipping "
+                   "audit log entry"
+           ELSE
+               MOVE  PARA-STORY   TO     SL-STORY
+               MOVE  OUTPUT_TEXT  TO     SL-OUTPUT
+               MOVE  INPUT_TEXT   TO     SL-INPUT
+               WRITE SESSLOG-REC
+               CLOSE SESSLOG
+           END-IF.
+       310-END.
+           EXIT.
+      *
+      *    track how long the "analysis" CALL itself took, win or
+      *    lose, for capacity planning - TIME-BEFORE/TIME-AFTER are
+      *    packed HHMMSSCC, so a plain subtraction goes wrong the
+      *    moment a call crosses a minute or hour boundary without
+      *    going negative. Unpack both into centiseconds-since-
+      *    midnight first so the subtraction is always a true elapsed
+      *    time; ON SIZE ERROR then means the call crossed midnight,
+      *    not a same-day rollover, so correct it by adding one day's
+      *    worth of centiseconds instead of zeroing the result.
+       320-PERF-LOG      SECTION.
+           OPEN  EXTEND  PERFLOG.
+           IF  PERFLOG-STATUS NOT =  "00"
+               DISPLAY "unable to open PERF_LOG.txt - skipping "
+                   "timing log entry"
+           ELSE
+               MOVE  PARA-STORY   TO     PL-STORY
+               COMPUTE CENTI-BEFORE = TB-HH * 360000 + TB-MM * 6000
+                                       + TB-SS * 100  + TB-CC
+               COMPUTE CENTI-AFTER  = TA-HH * 360000 + TA-MM * 6000
+                                       + TA-SS * 100  + TA-CC
+               COMPUTE PL-ELAPSED = CENTI-AFTER - CENTI-BEFORE
+                   ON SIZE ERROR
+                       COMPUTE PL-ELAPSED =
+                           CENTI-AFTER - CENTI-BEFORE + 8640000
+               END-COMPUTE
+               WRITE PERFLOG-REC
+               CLOSE PERFLOG
+           END-IF.
+       320-END.
            EXIT.
       *
        400-CLOSE         SECTION.
            CLOSE  F1 F2.
        400-END.
            EXIT.
+      *
+      *    feed console prompts from INPUT-SCRIPT.txt when a kiosk is
+      *    running an unattended playback, one recorded line per
+      *    prompt; once the script runs dry or isn't present, fall
+      *    back to the terminal for the rest of the run.
+       900-GET-LINE      SECTION.
+           IF  SCRIPT-OPENED  =      "N"
+               OPEN  INPUT  SCRIPT
+               IF  SCRIPT-STATUS  =      "00"
+                   MOVE  "Y"          TO     SCRIPT-OPENED
+                   MOVE  "Y"          TO     SCRIPT-PRESENT
+               ELSE
+                   MOVE  "X"          TO     SCRIPT-OPENED
+               END-IF
+           END-IF.
+           IF  SCRIPT-OPENED  =      "Y"
+               READ  SCRIPT  INTO    SCRIPT-LINE
+                   AT END
+                       MOVE  "X"          TO     SCRIPT-OPENED
+                       CLOSE SCRIPT
+                       ACCEPT SCRIPT-LINE FROM   CONSOLE
+               END-READ
+           ELSE
+               ACCEPT SCRIPT-LINE FROM   CONSOLE
+           END-IF.
+       900-END.
+           EXIT.
